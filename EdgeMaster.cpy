@@ -0,0 +1,11 @@
+      * Shared edge-master record layout for DIJKSTRA and EDGEMAINT
+      * (request 007). Both programs COPY this instead of hand-
+      * declaring the same FROM/TO/WEIGHT/EFF-DATE field widths twice
+      * -- keeps them from drifting apart the next time a field width
+      * changes, the way node ids had to be widened everywhere at once
+      * for request 006.
+       01  EDGE-MASTER-FIELDS.
+           05 EM-FROM        PIC 999.
+           05 EM-TO          PIC 999.
+           05 EM-WEIGHT      PIC 9(9).
+           05 EM-EFF-DATE    PIC 9(8).
