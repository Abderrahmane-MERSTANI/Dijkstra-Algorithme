@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDGEMAINT.
+
+      * Applies add/change/delete transactions from EDGE-TXN.DAT to
+      * EDGE-MASTER.DAT, the edge-master file DIJKSTRA reads its GRAPH
+      * from -- see request 007. Run this whenever a road segment or
+      * link cost changes instead of hand-editing the master or
+      * recompiling DIJKSTRA.
+      *
+      * EDGE-TXN.DAT record layout: TXN-CODE(1) FROM(3) TO(3)
+      * WEIGHT(9) EFF-DATE(8 YYYYMMDD). TXN-CODE is 'A' (add), 'C'
+      * (change) or 'D' (delete); WEIGHT/EFF-DATE are ignored on 'D'.
+      * EDGE-MASTER.DAT record layout matches minus the TXN-CODE:
+      * FROM(3) TO(3) WEIGHT(9) EFF-DATE(8).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDGE-MASTER-FILE ASSIGN TO "EDGE-MASTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EDGE-MASTER-STATUS.
+
+           SELECT EDGE-TXN-FILE ASSIGN TO "EDGE-TXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EDGE-TXN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDGE-MASTER-FILE.
+       01  EDGE-MASTER-RECORD       PIC X(30).
+
+       FD  EDGE-TXN-FILE.
+       01  EDGE-TXN-RECORD          PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       77  MAX-EDGES   PIC 9(4) VALUE 5000.
+
+       COPY "EdgeMaster.cpy".
+
+       01  EDGE-MASTER-STATUS  PIC XX VALUE "00".
+       01  EDGE-TXN-STATUS     PIC XX VALUE "00".
+
+       01  EDGE-MASTER-EOF   PIC X VALUE 'N'.
+           88 END-OF-EDGE-MASTER  VALUE 'Y'.
+       01  EDGE-TXN-EOF      PIC X VALUE 'N'.
+           88 END-OF-EDGE-TXN     VALUE 'Y'.
+
+      * In-memory copy of the master, updated in place by the
+      * transactions and rewritten as the new master at the end.
+       01  EDGE-TABLE.
+           05 EDGE-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON EDGE-COUNT
+                   INDEXED BY EDGE-IDX.
+              10 EDGE-FROM      PIC 999.
+              10 EDGE-TO        PIC 999.
+              10 EDGE-WEIGHT    PIC 9(9).
+              10 EDGE-EFF-DATE  PIC 9(8).
+              10 EDGE-DELETED   PIC X.
+                 88 EDGE-IS-DELETED VALUE 'Y'.
+       01  EDGE-COUNT   PIC 9(4) VALUE 0.
+
+       01  TXN-CODE       PIC X.
+           88 TXN-IS-ADD      VALUE 'A'.
+           88 TXN-IS-CHANGE   VALUE 'C'.
+           88 TXN-IS-DELETE   VALUE 'D'.
+       01  TXN-FROM       PIC 999.
+       01  TXN-TO         PIC 999.
+       01  TXN-WEIGHT     PIC 9(9).
+       01  TXN-EFF-DATE   PIC 9(8).
+
+       01  FOUND-IDX      PIC 9(4).
+       01  TXN-COUNT      PIC 9(6) VALUE 0.
+       01  ADD-COUNT      PIC 9(6) VALUE 0.
+       01  CHANGE-COUNT   PIC 9(6) VALUE 0.
+       01  DELETE-COUNT   PIC 9(6) VALUE 0.
+       01  ERROR-COUNT    PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM LOAD-EDGE-MASTER
+           PERFORM APPLY-TRANSACTIONS
+           PERFORM REWRITE-EDGE-MASTER
+
+           DISPLAY "EDGEMAINT: " TXN-COUNT " transaction(s) lues"
+           DISPLAY "EDGEMAINT: " ADD-COUNT " ajout(s), "
+               CHANGE-COUNT " modification(s), "
+               DELETE-COUNT " suppression(s), "
+               ERROR-COUNT " erreur(s)"
+
+           STOP RUN.
+
+       LOAD-EDGE-MASTER.
+           MOVE 1 TO EDGE-COUNT
+           OPEN INPUT EDGE-MASTER-FILE
+           IF EDGE-MASTER-STATUS NOT = "00"
+               DISPLAY "ERREUR: lecture de EDGE-MASTER.DAT impossible "
+                   "- statut " EDGE-MASTER-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-EDGE-MASTER
+               READ EDGE-MASTER-FILE
+                   AT END MOVE 'Y' TO EDGE-MASTER-EOF
+               END-READ
+
+               IF NOT END-OF-EDGE-MASTER
+                   MOVE EDGE-MASTER-RECORD(1:23) TO EDGE-MASTER-FIELDS
+                   MOVE EM-FROM TO EDGE-FROM(EDGE-COUNT)
+                   MOVE EM-TO TO EDGE-TO(EDGE-COUNT)
+                   MOVE EM-WEIGHT TO EDGE-WEIGHT(EDGE-COUNT)
+                   MOVE EM-EFF-DATE TO EDGE-EFF-DATE(EDGE-COUNT)
+                   MOVE 'N' TO EDGE-DELETED(EDGE-COUNT)
+                   ADD 1 TO EDGE-COUNT
+               END-IF
+           END-PERFORM
+
+           CLOSE EDGE-MASTER-FILE
+
+           IF EDGE-COUNT = 1
+               MOVE 0 TO EDGE-COUNT
+           ELSE
+               COMPUTE EDGE-COUNT = EDGE-COUNT - 1
+           END-IF.
+
+       APPLY-TRANSACTIONS.
+           OPEN INPUT EDGE-TXN-FILE
+           IF EDGE-TXN-STATUS NOT = "00"
+               DISPLAY "ERREUR: lecture de EDGE-TXN.DAT impossible - "
+                   "statut " EDGE-TXN-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-EDGE-TXN
+               READ EDGE-TXN-FILE
+                   AT END MOVE 'Y' TO EDGE-TXN-EOF
+               END-READ
+
+               IF NOT END-OF-EDGE-TXN
+                   PERFORM APPLY-ONE-TRANSACTION
+               END-IF
+           END-PERFORM
+
+           CLOSE EDGE-TXN-FILE.
+
+       APPLY-ONE-TRANSACTION.
+           ADD 1 TO TXN-COUNT
+           MOVE EDGE-TXN-RECORD(1:1) TO TXN-CODE
+           MOVE EDGE-TXN-RECORD(2:3) TO TXN-FROM
+           MOVE EDGE-TXN-RECORD(5:3) TO TXN-TO
+           MOVE EDGE-TXN-RECORD(8:9) TO TXN-WEIGHT
+           MOVE EDGE-TXN-RECORD(17:8) TO TXN-EFF-DATE
+
+           PERFORM FIND-EDGE
+
+           EVALUATE TRUE
+               WHEN TXN-IS-ADD
+                   PERFORM APPLY-ADD-TRANSACTION
+               WHEN TXN-IS-CHANGE
+                   PERFORM APPLY-CHANGE-TRANSACTION
+               WHEN TXN-IS-DELETE
+                   PERFORM APPLY-DELETE-TRANSACTION
+               WHEN OTHER
+                   DISPLAY "EDGEMAINT: code transaction invalide '"
+                       TXN-CODE "' pour " TXN-FROM " -> " TXN-TO
+                   ADD 1 TO ERROR-COUNT
+           END-EVALUATE.
+
+      * Sets FOUND-IDX to the matching (non-deleted) EDGE-TABLE entry
+      * for TXN-FROM/TXN-TO, or zero if there is none.
+       FIND-EDGE.
+           MOVE 0 TO FOUND-IDX
+           PERFORM VARYING EDGE-IDX FROM 1 BY 1
+                   UNTIL EDGE-IDX > EDGE-COUNT
+               IF EDGE-FROM(EDGE-IDX) = TXN-FROM
+                       AND EDGE-TO(EDGE-IDX) = TXN-TO
+                       AND NOT EDGE-IS-DELETED(EDGE-IDX)
+                   MOVE EDGE-IDX TO FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+       APPLY-ADD-TRANSACTION.
+           IF FOUND-IDX NOT = 0
+               DISPLAY "EDGEMAINT: AJOUT ignore, arc deja present "
+                   TXN-FROM " -> " TXN-TO
+               ADD 1 TO ERROR-COUNT
+           ELSE
+               IF EDGE-COUNT >= MAX-EDGES
+                   DISPLAY "EDGEMAINT: AJOUT ignore, table pleine ("
+                       MAX-EDGES " arcs max) " TXN-FROM " -> " TXN-TO
+                   ADD 1 TO ERROR-COUNT
+               ELSE
+                   ADD 1 TO EDGE-COUNT
+                   MOVE TXN-FROM TO EDGE-FROM(EDGE-COUNT)
+                   MOVE TXN-TO TO EDGE-TO(EDGE-COUNT)
+                   MOVE TXN-WEIGHT TO EDGE-WEIGHT(EDGE-COUNT)
+                   MOVE TXN-EFF-DATE TO EDGE-EFF-DATE(EDGE-COUNT)
+                   MOVE 'N' TO EDGE-DELETED(EDGE-COUNT)
+                   ADD 1 TO ADD-COUNT
+               END-IF
+           END-IF.
+
+       APPLY-CHANGE-TRANSACTION.
+           IF FOUND-IDX = 0
+               DISPLAY "EDGEMAINT: MODIFICATION ignoree, arc absent "
+                   TXN-FROM " -> " TXN-TO
+               ADD 1 TO ERROR-COUNT
+           ELSE
+               MOVE TXN-WEIGHT TO EDGE-WEIGHT(FOUND-IDX)
+               MOVE TXN-EFF-DATE TO EDGE-EFF-DATE(FOUND-IDX)
+               ADD 1 TO CHANGE-COUNT
+           END-IF.
+
+       APPLY-DELETE-TRANSACTION.
+           IF FOUND-IDX = 0
+               DISPLAY "EDGEMAINT: SUPPRESSION ignoree, arc absent "
+                   TXN-FROM " -> " TXN-TO
+               ADD 1 TO ERROR-COUNT
+           ELSE
+               MOVE 'Y' TO EDGE-DELETED(FOUND-IDX)
+               ADD 1 TO DELETE-COUNT
+           END-IF.
+
+       REWRITE-EDGE-MASTER.
+           OPEN OUTPUT EDGE-MASTER-FILE
+           IF EDGE-MASTER-STATUS NOT = "00"
+               DISPLAY "ERREUR: reecriture de EDGE-MASTER.DAT "
+                   "impossible - statut " EDGE-MASTER-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING EDGE-IDX FROM 1 BY 1
+                   UNTIL EDGE-IDX > EDGE-COUNT
+               IF NOT EDGE-IS-DELETED(EDGE-IDX)
+                   MOVE EDGE-FROM(EDGE-IDX) TO EM-FROM
+                   MOVE EDGE-TO(EDGE-IDX) TO EM-TO
+                   MOVE EDGE-WEIGHT(EDGE-IDX) TO EM-WEIGHT
+                   MOVE EDGE-EFF-DATE(EDGE-IDX) TO EM-EFF-DATE
+                   MOVE SPACES TO EDGE-MASTER-RECORD
+                   MOVE EDGE-MASTER-FIELDS TO EDGE-MASTER-RECORD(1:23)
+                   WRITE EDGE-MASTER-RECORD
+               END-IF
+           END-PERFORM
+
+           CLOSE EDGE-MASTER-FILE.
