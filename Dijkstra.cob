@@ -1,38 +1,472 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIJKSTRA.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TOPOLOGY-FILE ASSIGN TO "TOPOLOGY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TOPOLOGY-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "DISTANCES.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-STATUS.
+
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPTIONS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTIONS-STATUS.
+
+           SELECT EDGE-MASTER-FILE ASSIGN TO "EDGE-MASTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EDGE-MASTER-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TOPOLOGY-FILE.
+       01  TOPOLOGY-RECORD         PIC X(20).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(700).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD          PIC X(20).
+
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTIONS-LINE         PIC X(80).
+
+      * Edge-master record: FROM(3) TO(3) WEIGHT(9) EFF-DATE(8
+      * YYYYMMDD), maintained by EDGEMAINT rather than hand-edited --
+      * see request 007.
+       FD  EDGE-MASTER-FILE.
+       01  EDGE-MASTER-RECORD       PIC X(30).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE               PIC X(80).
+
+      * Checkpoint record: header line "CKPT START=sss N=nnn I=iii"
+      * followed by one body line per vertex "sss V=x D=ddddddddd
+      * P=ppp" (vertex, visited flag, distance, predecessor) -- see
+      * request 009.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE          PIC X(60).
+
        WORKING-STORAGE SECTION.
-       77  N           PIC 9 VALUE 5.
-       77  START       PIC 9 VALUE 1.
+       77  N           PIC 999 VALUE 0.
+       77  MAX-NODES   PIC 999 VALUE 300.
+       77  START-NODE  PIC 999 VALUE 1.
        77  INF         PIC 9(9) VALUE 999999999.
-       01  I           PIC 9.
-       01  J           PIC 9.
-       01  U           PIC 9.
+       01  I           PIC 999.
+       01  J           PIC 999.
+       01  K           PIC 999.
+       01  U           PIC 999.
        01  MIN-DIST    PIC 9(9).
 
+       01  TOPOLOGY-STATUS     PIC XX VALUE "00".
+       01  REPORT-STATUS       PIC XX VALUE "00".
+       01  CONTROL-STATUS      PIC XX VALUE "00".
+       01  EXCEPTIONS-STATUS   PIC XX VALUE "00".
+       01  EDGE-MASTER-STATUS  PIC XX VALUE "00".
+
+       01  EDGE-MASTER-EOF   PIC X VALUE 'N'.
+           88 END-OF-EDGE-MASTER  VALUE 'Y'.
+
+       01  UNREACHABLE-FOUND  PIC X VALUE 'N'.
+           88 SOME-UNREACHABLE-FOUND VALUE 'Y'.
+       01  UNREACHABLE-TXT    PIC 999.
+       01  START-TXT          PIC 999.
+
+       01  TOPOLOGY-EOF   PIC X VALUE 'N'.
+           88 END-OF-TOPOLOGY    VALUE 'Y'.
+       01  EDGE-FROM      PIC 999.
+       01  EDGE-TO        PIC 999.
+       01  EDGE-WEIGHT    PIC 9(9).
+       COPY "EdgeMaster.cpy".
+
+      * Control card (CONTROL.DAT): optional. First record is the
+      * run mode -- 'A' for all-pairs (every node as source, the
+      * default when the card is absent), 'S' for a hand-picked list
+      * of source nodes, one 3-digit node per following record --
+      * plus an optional 3-digit N override in columns 2-4 of that
+      * same mode record. When the override is blank/zero N still
+      * comes from TOPOLOGY.DAT (request 000); when it is present it
+      * takes precedence, so a run can be pointed at a smaller slice
+      * of a larger master's node range without editing TOPOLOGY.DAT.
+       01  CONTROL-EOF     PIC X VALUE 'N'.
+           88 END-OF-CONTROL     VALUE 'Y'.
+       01  RUN-MODE        PIC X VALUE 'A'.
+           88 ALL-PAIRS-MODE     VALUE 'A'.
+           88 SELECTED-STARTS-MODE VALUE 'S'.
+       01  CONTROL-N-OVERRIDE    PIC 999 VALUE 0.
+       01  START-LIST            OCCURS 300 TIMES PIC 999.
+       01  START-LIST-COUNT      PIC 999 VALUE 0.
+       01  START-LIST-OVERFLOW   PIC X VALUE 'N'.
+           88 START-LIST-WAS-OVERFLOWED VALUE 'Y'.
+       01  START-IDX             PIC 999.
+
+      * GRAPH/DISTANCE/PREDECESSOR/VISITED size with the network read
+      * from TOPOLOGY.DAT (up to MAX-NODES) instead of a fixed OCCURS 5
+      * -- see request 006. The vertex-selection/relaxation loop below
+      * is still the textbook O(N**2) dense Dijkstra; at MAX-NODES (300)
+      * that is at most 300 * 300 = 90,000 comparisons per source, which
+      * runs well inside a batch window even for the all-pairs mode
+      * (003) looping it N times. A priority-queue rewrite would only
+      * pay off well past this table size, and would trade this loop's
+      * straightforward array scan for a heap that has to be maintained
+      * across the whole relaxation step.
        01  GRAPH.
-           05 ROW OCCURS 5 TIMES.
-              10 COL OCCURS 5 TIMES PIC 9.
+           05 GRAPH-ROW OCCURS 1 TO 300 TIMES DEPENDING ON N.
+              10 GRAPH-COL OCCURS 1 TO 300 TIMES DEPENDING ON N
+                            PIC 9(9).
+
+       01  DISTANCE     OCCURS 1 TO 300 TIMES DEPENDING ON N PIC 9(9).
+       01  PREDECESSOR  OCCURS 1 TO 300 TIMES DEPENDING ON N PIC 999.
+       01  VISITED      OCCURS 1 TO 300 TIMES DEPENDING ON N PIC X.
+
+      * Request 003's literal N-by-N distance matrix, kept alongside
+      * (not instead of) the per-source path/hop-count report above --
+      * the list format carries the path/hop-count detail request 002
+      * needs per destination, which a bare grid has no room for, so
+      * both are produced. Only filled in all-pairs mode, one row per
+      * source captured right after that source's relaxation finishes;
+      * selected-starts mode (001) leaves rows for sources that never
+      * ran, so the matrix is skipped there. Printed in fixed-width
+      * column bands (REPORT-LINE is PIC X(700); MAX-NODES (300)
+      * columns at 10 characters each would not fit on one line).
+       01  MATRIX-DIST.
+           05 MATRIX-ROW OCCURS 1 TO 300 TIMES DEPENDING ON N.
+              10 MATRIX-COL OCCURS 1 TO 300 TIMES DEPENDING ON N
+                            PIC 9(9).
+       77  MATRIX-COLS-PER-BAND  PIC 999 VALUE 20.
+       01  MATRIX-BAND-FROM      PIC 999.
+       01  MATRIX-BAND-TO        PIC 999.
+       01  MATRIX-ROW-TXT        PIC ZZZ9.
+       01  MATRIX-COL-TXT        PIC ZZZ9.
+       01  MATRIX-CELL-TXT       PIC Z(8)9.
+       01  MATRIX-UNREACHABLE-TXT PIC X(9) VALUE "INF".
+       01  MATRIX-CELL-OUT       PIC X(10).
+       01  MATRIX-ROW-LABEL      PIC X(12).
+       01  MATRIX-POS            PIC 9(4).
+
+       01  PATH-NODES    OCCURS 1 TO 300 TIMES DEPENDING ON N PIC 999.
+       01  PATH-COUNT    PIC 999.
+       01  HOP-COUNT     PIC 999.
+       01  LINE-PTR      PIC 9(4).
+       01  NODE-TXT      PIC 999.
+       01  CENTER-TXT    PIC 999.
+       01  DEST-TXT      PIC 999.
+       01  DIST-TXT      PIC ZZZZZZZZ9.
+       01  HOP-COUNT-TXT PIC ZZ9.
+
+       01  LINE-OVERFLOW  PIC X VALUE 'N'.
+           88 LINE-WAS-TRUNCATED  VALUE 'Y'.
+
+      * Print-image page control for REPORT-FILE: run date and page
+      * number in the header, a line count per page, and a trailer
+      * closing out the archived report.
+       77  LINES-PER-PAGE  PIC 99 VALUE 55.
+       01  PAGE-NUM        PIC 9(4) VALUE 0.
+       01  LINE-COUNT      PIC 9(4) VALUE 0.
+       01  TOTAL-LINE-COUNT PIC 9(6) VALUE 0.
+       01  RUN-DATE-RAW    PIC X(8).
+       01  RUN-DATE-DISPLAY.
+           05 RUN-DATE-YYYY  PIC X(4).
+           05 FILLER         PIC X VALUE "-".
+           05 RUN-DATE-MM    PIC X(2).
+           05 FILLER         PIC X VALUE "-".
+           05 RUN-DATE-DD    PIC X(2).
+       01  PAGE-NUM-TXT    PIC ZZZ9.
+       01  RUN-TIME-DISPLAY.
+           05 RUN-TIME-HH    PIC X(2).
+           05 FILLER         PIC X VALUE ":".
+           05 RUN-TIME-MM    PIC X(2).
+           05 FILLER         PIC X VALUE ":".
+           05 RUN-TIME-SS    PIC X(2).
 
-       01  DISTANCE OCCURS 5 TIMES PIC 9(9).
-       01  VISITED  OCCURS 5 TIMES PIC X VALUE 'N'.
+      * Audit trail (request 008): one AUDIT.LOG record per source
+      * node processed this run, appended across runs so ops can
+      * answer "what did DIJKSTRA report and when" after the fact.
+       01  AUDIT-STATUS     PIC XX VALUE "00".
+       01  RUN-TIMESTAMP    PIC X(14).
+       01  AUDIT-N-TXT      PIC ZZ9.
+       01  AUDIT-START-TXT  PIC ZZ9.
+       01  AUDIT-STATUS-TXT PIC X(20).
+
+      * Checkpoint/restart for the outer vertex-selection loop in
+      * RUN-DIJKSTRA-FOR-SOURCE (request 009): every CHECKPOINT-
+      * INTERVAL vertices selected, VISITED/DISTANCE/PREDECESSOR and
+      * the loop's current I are saved to CHECKPOINT.DAT so an abended
+      * run can resume from the last completed vertex for that source
+      * instead of restarting the relaxation from scratch. Cleared once
+      * that source's loop finishes normally.
+       77  CHECKPOINT-INTERVAL  PIC 999 VALUE 25.
+       01  CHECKPOINT-STATUS    PIC XX VALUE "00".
+       01  CHECKPOINT-EOF       PIC X VALUE 'N'.
+           88 END-OF-CHECKPOINT     VALUE 'Y'.
+       01  CHECKPOINT-RESTORED  PIC X VALUE 'N'.
+           88 CHECKPOINT-WAS-RESTORED VALUE 'Y'.
+       01  CHECKPOINT-USABLE    PIC X VALUE 'N'.
+           88 CHECKPOINT-IS-USABLE    VALUE 'Y'.
+       01  RESTART-I            PIC 999.
+       01  CKPT-START           PIC 999.
+       01  CKPT-N               PIC 999.
+       01  CKPT-I               PIC 999.
+       01  CKPT-VERTEX          PIC 999.
+       01  CKPT-VISITED         PIC X.
+       01  CKPT-DIST            PIC 9(9).
+       01  CKPT-PRED            PIC 999.
 
        PROCEDURE DIVISION.
        MAIN.
-           MOVE 0 TO GRAPH(1,1) GRAPH(1,3) GRAPH(1,4)
-           MOVE 4 TO GRAPH(1,2)
-           MOVE 6 TO GRAPH(1,5)
+           ACCEPT RUN-DATE-RAW FROM DATE YYYYMMDD
+           MOVE RUN-DATE-RAW(1:4) TO RUN-DATE-YYYY
+           MOVE RUN-DATE-RAW(5:2) TO RUN-DATE-MM
+           MOVE RUN-DATE-RAW(7:2) TO RUN-DATE-DD
+           MOVE FUNCTION CURRENT-DATE(1:14) TO RUN-TIMESTAMP
+           MOVE RUN-TIMESTAMP(9:2) TO RUN-TIME-HH
+           MOVE RUN-TIMESTAMP(11:2) TO RUN-TIME-MM
+           MOVE RUN-TIMESTAMP(13:2) TO RUN-TIME-SS
 
-           MOVE INF TO DISTANCE(1) DISTANCE(2) DISTANCE(3)
-                     DISTANCE(4) DISTANCE(5)
-           MOVE 0 TO DISTANCE(START)
+           PERFORM LOAD-CONTROL-CARD
+           PERFORM LOAD-TOPOLOGY
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-               MOVE 'N' TO VISITED(I)
+           OPEN EXTEND REPORT-FILE
+           IF REPORT-STATUS = "35"
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           IF REPORT-STATUS NOT = "00"
+               DISPLAY "ERREUR: creation de DISTANCES.RPT impossible - "
+                   "statut " REPORT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND EXCEPTIONS-FILE
+           IF EXCEPTIONS-STATUS = "35"
+               OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF
+           IF EXCEPTIONS-STATUS NOT = "00"
+               DISPLAY "ERREUR: creation de EXCEPTIONS.RPT impossible "
+                   "- statut " EXCEPTIONS-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE SPACES TO EXCEPTIONS-LINE
+           STRING "=== EXECUTION " DELIMITED BY SIZE
+               RUN-TIMESTAMP DELIMITED BY SIZE
+               " ===" DELIMITED BY SIZE
+               INTO EXCEPTIONS-LINE
+           END-STRING
+           WRITE EXCEPTIONS-LINE
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF AUDIT-STATUS NOT = "00"
+               DISPLAY "ERREUR: ouverture de AUDIT.LOG impossible - "
+                   "statut " AUDIT-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM WRITE-REPORT-HEADER
+
+           IF SELECTED-STARTS-MODE
+               PERFORM VARYING START-IDX FROM 1 BY 1
+                       UNTIL START-IDX > START-LIST-COUNT
+                   MOVE START-LIST(START-IDX) TO START-NODE
+                   IF START-NODE < 1 OR START-NODE > N
+                       DISPLAY "ERREUR: CONTROL.DAT sommet de depart "
+                           START-NODE " hors limites (N=" N "), "
+                           "source ignoree"
+                   ELSE
+                       PERFORM RUN-DIJKSTRA-FOR-SOURCE
+                       PERFORM WRITE-SOURCE-REPORT
+                       PERFORM WRITE-UNREACHABLE-EXCEPTIONS
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
+               END-PERFORM
+           ELSE
+               PERFORM VARYING START-NODE FROM 1 BY 1
+                       UNTIL START-NODE > N
+                   PERFORM RUN-DIJKSTRA-FOR-SOURCE
+                   PERFORM WRITE-SOURCE-REPORT
+                   PERFORM WRITE-UNREACHABLE-EXCEPTIONS
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM CAPTURE-MATRIX-ROW
+               END-PERFORM
+
+               PERFORM WRITE-MATRIX-REPORT
+           END-IF
+
+           PERFORM WRITE-REPORT-TRAILER
+
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTIONS-FILE
+           CLOSE AUDIT-FILE
+
+           STOP RUN.
+
+      * TOPOLOGY.DAT is now just the graph-size card (a single record
+      * giving N) -- the edge data itself lives in the maintained
+      * EDGE-MASTER.DAT (request 007) and is loaded separately by
+      * LOAD-EDGE-MASTER below. CONTROL-N-OVERRIDE (request 001), when
+      * non-zero, takes precedence over the TOPOLOGY.DAT value. GRAPH
+      * is only INITIALIZEd once N is final, since GRAPH is OCCURS
+      * DEPENDING ON N and initializing it any earlier would touch
+      * zero elements.
+       LOAD-TOPOLOGY.
+           OPEN INPUT TOPOLOGY-FILE
+           IF TOPOLOGY-STATUS NOT = "00"
+               DISPLAY "ERREUR: lecture de TOPOLOGY.DAT impossible - "
+                   "statut " TOPOLOGY-STATUS
+               STOP RUN
+           END-IF
+
+           READ TOPOLOGY-FILE
+               AT END MOVE 'Y' TO TOPOLOGY-EOF
+           END-READ
+
+           IF NOT END-OF-TOPOLOGY
+               MOVE TOPOLOGY-RECORD(1:3) TO N
+           END-IF
+
+           CLOSE TOPOLOGY-FILE
+
+           IF CONTROL-N-OVERRIDE > 0
+               MOVE CONTROL-N-OVERRIDE TO N
+           END-IF
+
+           IF N > MAX-NODES
+               DISPLAY "ERREUR: " N
+                   " sommets demandes, maximum supporte " MAX-NODES
+               STOP RUN
+           END-IF
+
+           IF N < 1
+               DISPLAY "ERREUR: N=" N
+                   " invalide - TOPOLOGY.DAT/CONTROL.DAT doit "
+                   "declarer au moins 1 sommet"
+               STOP RUN
+           END-IF
+
+           INITIALIZE GRAPH
+
+           PERFORM LOAD-EDGE-MASTER.
+
+      * Rejects any EDGE-MASTER.DAT record whose FROM/TO falls outside
+      * 1..N instead of using it unchecked as a GRAPH-COL subscript --
+      * GRAPH is sized to this run's N, not to MAX-NODES, so an
+      * out-of-range edge would otherwise index past the allocated
+      * table.
+       LOAD-EDGE-MASTER.
+           OPEN INPUT EDGE-MASTER-FILE
+           IF EDGE-MASTER-STATUS NOT = "00"
+               DISPLAY "ERREUR: lecture de EDGE-MASTER.DAT impossible "
+                   "- statut " EDGE-MASTER-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-EDGE-MASTER
+               READ EDGE-MASTER-FILE
+                   AT END MOVE 'Y' TO EDGE-MASTER-EOF
+               END-READ
+
+               IF NOT END-OF-EDGE-MASTER
+                   MOVE EDGE-MASTER-RECORD(1:23) TO EDGE-MASTER-FIELDS
+                   MOVE EM-FROM TO EDGE-FROM
+                   MOVE EM-TO TO EDGE-TO
+                   MOVE EM-WEIGHT TO EDGE-WEIGHT
+                   IF EDGE-FROM < 1 OR EDGE-FROM > N
+                           OR EDGE-TO < 1 OR EDGE-TO > N
+                       DISPLAY "ERREUR: EDGE-MASTER.DAT arc "
+                           EDGE-FROM " -> " EDGE-TO
+                           " hors limites (N=" N "), ignore"
+                   ELSE
+                       MOVE EDGE-WEIGHT TO GRAPH-COL(EDGE-FROM EDGE-TO)
+                   END-IF
+               END-IF
            END-PERFORM
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+           CLOSE EDGE-MASTER-FILE.
+
+       LOAD-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE
+           IF CONTROL-STATUS NOT = "00"
+               MOVE 'A' TO RUN-MODE
+           ELSE
+               READ CONTROL-FILE
+                   AT END MOVE 'Y' TO CONTROL-EOF
+               END-READ
+
+               IF END-OF-CONTROL
+                   MOVE 'A' TO RUN-MODE
+               ELSE
+                   MOVE CONTROL-RECORD(1:1) TO RUN-MODE
+                   IF NOT ALL-PAIRS-MODE AND NOT SELECTED-STARTS-MODE
+                       DISPLAY "ERREUR: CONTROL.DAT mode de marche '"
+                           RUN-MODE "' invalide (attendu 'A' ou 'S')"
+                       STOP RUN
+                   END-IF
+                   IF CONTROL-RECORD(2:3) = SPACES
+                       MOVE 0 TO CONTROL-N-OVERRIDE
+                   ELSE
+                       MOVE CONTROL-RECORD(2:3) TO CONTROL-N-OVERRIDE
+                   END-IF
+               END-IF
+
+               IF SELECTED-STARTS-MODE
+                   PERFORM UNTIL END-OF-CONTROL
+                       READ CONTROL-FILE
+                           AT END MOVE 'Y' TO CONTROL-EOF
+                       END-READ
+
+                       IF NOT END-OF-CONTROL
+                           IF START-LIST-COUNT < 300
+                               ADD 1 TO START-LIST-COUNT
+                               MOVE CONTROL-RECORD(1:3)
+                                   TO START-LIST(START-LIST-COUNT)
+                           ELSE
+                               IF NOT START-LIST-WAS-OVERFLOWED
+                                   DISPLAY "ERREUR: CONTROL.DAT liste "
+                                       "plus de 300 sommets de depart"
+                                       ", sommets excedentaires "
+                                       "ignores"
+                                   MOVE 'Y' TO START-LIST-OVERFLOW
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       RUN-DIJKSTRA-FOR-SOURCE.
+           MOVE 'N' TO CHECKPOINT-RESTORED
+           PERFORM TRY-RESTORE-CHECKPOINT
+
+           IF NOT CHECKPOINT-WAS-RESTORED
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                   MOVE INF TO DISTANCE(I)
+                   MOVE 0 TO PREDECESSOR(I)
+                   MOVE 'N' TO VISITED(I)
+               END-PERFORM
+               MOVE 0 TO DISTANCE(START-NODE)
+               MOVE 1 TO RESTART-I
+           END-IF
+
+           PERFORM VARYING I FROM RESTART-I BY 1 UNTIL I > N
                MOVE INF TO MIN-DIST
                MOVE 0 TO U
 
@@ -48,11 +482,380 @@
                END-IF
 
                MOVE 'Y' TO VISITED(U)
+
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
+                   IF VISITED(J) = 'N' AND GRAPH-COL(U J) > 0
+                       IF DISTANCE(U) + GRAPH-COL(U J) < DISTANCE(J)
+                           COMPUTE DISTANCE(J) =
+                               DISTANCE(U) + GRAPH-COL(U J)
+                           MOVE U TO PREDECESSOR(J)
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               IF FUNCTION MOD (I, CHECKPOINT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
            END-PERFORM
 
-           DISPLAY "Distances depuis le sommet " START
+           PERFORM CLEAR-CHECKPOINT.
+
+      * Restores VISITED/DISTANCE/PREDECESSOR and the outer loop's I
+      * from CHECKPOINT.DAT when it holds a checkpoint for this same
+      * START/N (an abended run resuming); otherwise leaves RESTART-I
+      * unset here so RUN-DIJKSTRA-FOR-SOURCE initializes fresh.
+       TRY-RESTORE-CHECKPOINT.
+           MOVE 'N' TO CHECKPOINT-EOF
+           MOVE 'N' TO CHECKPOINT-USABLE
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE 'Y' TO CHECKPOINT-EOF
+               END-READ
+
+               IF NOT END-OF-CHECKPOINT
+                   MOVE CHECKPOINT-LINE(12:3) TO CKPT-START
+                   MOVE CHECKPOINT-LINE(18:3) TO CKPT-N
+                   MOVE CHECKPOINT-LINE(24:3) TO CKPT-I
+                   IF CKPT-START = START-NODE AND CKPT-N = N
+                       MOVE 'Y' TO CHECKPOINT-USABLE
+                   END-IF
+               END-IF
+
+               IF CHECKPOINT-IS-USABLE
+                   PERFORM VARYING K FROM 1 BY 1
+                           UNTIL K > N OR NOT CHECKPOINT-IS-USABLE
+                       READ CHECKPOINT-FILE
+                           AT END MOVE 'Y' TO CHECKPOINT-EOF
+                       END-READ
+                       IF END-OF-CHECKPOINT
+                           MOVE 'N' TO CHECKPOINT-USABLE
+                       ELSE
+                           MOVE CHECKPOINT-LINE(1:3) TO CKPT-VERTEX
+                           MOVE CHECKPOINT-LINE(7:1) TO CKPT-VISITED
+                           MOVE CHECKPOINT-LINE(11:9) TO CKPT-DIST
+                           MOVE CHECKPOINT-LINE(23:3) TO CKPT-PRED
+                           MOVE CKPT-VISITED TO VISITED(CKPT-VERTEX)
+                           MOVE CKPT-DIST TO DISTANCE(CKPT-VERTEX)
+                           MOVE CKPT-PRED TO PREDECESSOR(CKPT-VERTEX)
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF CHECKPOINT-IS-USABLE
+               COMPUTE RESTART-I = CKPT-I + 1
+               MOVE 'Y' TO CHECKPOINT-RESTORED
+           END-IF.
+
+      * Overwrites CHECKPOINT.DAT with a header line (START/N/current
+      * I) followed by one body line per vertex, so a restart can
+      * rebuild VISITED/DISTANCE/PREDECESSOR without redoing the
+      * relaxation work already completed for this source.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "ERREUR: ecriture de CHECKPOINT.DAT "
+                   "impossible - statut " CHECKPOINT-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE SPACES TO CHECKPOINT-LINE
+           MOVE START-NODE TO CKPT-START
+           MOVE N TO CKPT-N
+           MOVE I TO CKPT-I
+           STRING "CKPT START=" DELIMITED BY SIZE
+               CKPT-START DELIMITED BY SIZE
+               " N=" DELIMITED BY SIZE
+               CKPT-N DELIMITED BY SIZE
+               " I=" DELIMITED BY SIZE
+               CKPT-I DELIMITED BY SIZE
+               INTO CHECKPOINT-LINE
+           END-STRING
+           WRITE CHECKPOINT-LINE
+
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > N
+               MOVE SPACES TO CHECKPOINT-LINE
+               MOVE K TO CKPT-VERTEX
+               MOVE VISITED(K) TO CKPT-VISITED
+               MOVE DISTANCE(K) TO CKPT-DIST
+               MOVE PREDECESSOR(K) TO CKPT-PRED
+               STRING CKPT-VERTEX DELIMITED BY SIZE
+                   " V=" DELIMITED BY SIZE
+                   CKPT-VISITED DELIMITED BY SIZE
+                   " D=" DELIMITED BY SIZE
+                   CKPT-DIST DELIMITED BY SIZE
+                   " P=" DELIMITED BY SIZE
+                   CKPT-PRED DELIMITED BY SIZE
+                   INTO CHECKPOINT-LINE
+               END-STRING
+               WRITE CHECKPOINT-LINE
+           END-PERFORM
+
+           CLOSE CHECKPOINT-FILE.
+
+      * Truncates CHECKPOINT.DAT to empty once a source's relaxation
+      * loop finishes normally, so a later run does not mistake a
+      * stale completed checkpoint for one still in progress.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "ERREUR: reecriture de CHECKPOINT.DAT "
+                   "impossible - statut " CHECKPOINT-STATUS
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-SOURCE-REPORT.
+           MOVE SPACES TO REPORT-LINE
+           MOVE START-NODE TO CENTER-TXT
+           STRING "Distances depuis le centre " DELIMITED BY SIZE
+               CENTER-TXT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE-CTL
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-               DISPLAY "Vers " I " : " DISTANCE(I)
+               PERFORM WRITE-DESTINATION-LINE
            END-PERFORM
 
-           STOP RUN.
+           MOVE SPACES TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE-CTL.
+
+      * All-pairs mode only: copies this source's freshly-computed
+      * DISTANCE row into MATRIX-DIST before the next source overwrites
+      * DISTANCE, so WRITE-MATRIX-REPORT has every row once all N
+      * sources have run.
+       CAPTURE-MATRIX-ROW.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
+               MOVE DISTANCE(J) TO MATRIX-COL(START-NODE J)
+           END-PERFORM.
+
+       WRITE-REPORT-HEADER.
+           ADD 1 TO PAGE-NUM
+           MOVE PAGE-NUM TO PAGE-NUM-TXT
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "RAPPORT DES PLUS COURTS CHEMINS ENTRE CENTRES"
+                   DELIMITED BY SIZE
+               "     PAGE " DELIMITED BY SIZE
+               PAGE-NUM-TXT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "DATE D'EXECUTION : " DELIMITED BY SIZE
+               RUN-DATE-DISPLAY DELIMITED BY SIZE
+               "   HEURE : " DELIMITED BY SIZE
+               RUN-TIME-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 3 TO LINE-COUNT.
+
+       WRITE-REPORT-LINE-CTL.
+           IF LINE-COUNT >= LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
+           WRITE REPORT-LINE
+           ADD 1 TO LINE-COUNT
+           ADD 1 TO TOTAL-LINE-COUNT.
+
+       WRITE-REPORT-TRAILER.
+           MOVE PAGE-NUM TO PAGE-NUM-TXT
+           MOVE SPACES TO REPORT-LINE
+           STRING "FIN DE RAPPORT - " DELIMITED BY SIZE
+               TOTAL-LINE-COUNT DELIMITED BY SIZE
+               " LIGNES SUR " DELIMITED BY SIZE
+               PAGE-NUM-TXT DELIMITED BY SIZE
+               " PAGE(S)" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+       WRITE-DESTINATION-LINE.
+           MOVE SPACES TO REPORT-LINE
+           MOVE 'N' TO LINE-OVERFLOW
+           MOVE I TO DEST-TXT
+
+           IF DISTANCE(I) = INF AND I NOT = START-NODE
+               STRING "  Vers " DELIMITED BY SIZE
+                   DEST-TXT DELIMITED BY SIZE
+                   " : inaccessible" DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               END-STRING
+           ELSE
+               PERFORM BUILD-PATH
+               MOVE DISTANCE(I) TO DIST-TXT
+               COMPUTE HOP-COUNT = PATH-COUNT - 1
+               MOVE HOP-COUNT TO HOP-COUNT-TXT
+               MOVE 1 TO LINE-PTR
+               STRING "  Vers " DELIMITED BY SIZE
+                   DEST-TXT DELIMITED BY SIZE
+                   " : distance " DELIMITED BY SIZE
+                   DIST-TXT DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   HOP-COUNT-TXT DELIMITED BY SIZE
+                   " saut(s)) : chemin " DELIMITED BY SIZE
+                   INTO REPORT-LINE
+                   WITH POINTER LINE-PTR
+               END-STRING
+               PERFORM APPEND-PATH-TO-LINE
+               IF LINE-WAS-TRUNCATED
+                   MOVE "...TRONQUE" TO REPORT-LINE(691:10)
+               END-IF
+           END-IF
+
+           PERFORM WRITE-REPORT-LINE-CTL.
+
+      * Request 003's literal N-by-N grid, printed in fixed-width
+      * column bands of MATRIX-COLS-PER-BAND so it fits REPORT-LINE's
+      * PIC X(700) even at MAX-NODES (300 columns at 10 characters each
+      * would need 3,000+). One header line of destination node numbers
+      * per band, followed by one row per source with that band's
+      * distances -- "INF" marks an unreachable pair instead of the
+      * raw 999999999 sentinel, matching request 004's treatment of
+      * unreachable destinations elsewhere in this report.
+       WRITE-MATRIX-REPORT.
+           MOVE SPACES TO REPORT-LINE
+           STRING "MATRICE N x N DES DISTANCES (TOUS LES SOMMETS "
+                   "COMME SOURCE)" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE-CTL
+
+           MOVE SPACES TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE-CTL
+
+           PERFORM VARYING MATRIX-BAND-FROM FROM 1 BY
+                   MATRIX-COLS-PER-BAND UNTIL MATRIX-BAND-FROM > N
+               COMPUTE MATRIX-BAND-TO =
+                   MATRIX-BAND-FROM + MATRIX-COLS-PER-BAND - 1
+               IF MATRIX-BAND-TO > N
+                   MOVE N TO MATRIX-BAND-TO
+               END-IF
+
+               MOVE SPACES TO REPORT-LINE
+               MOVE "Source\Dest " TO REPORT-LINE(1:12)
+               PERFORM VARYING J FROM MATRIX-BAND-FROM BY 1
+                       UNTIL J > MATRIX-BAND-TO
+                   COMPUTE MATRIX-POS =
+                       13 + (J - MATRIX-BAND-FROM) * 10
+                   MOVE J TO MATRIX-COL-TXT
+                   MOVE SPACES TO MATRIX-CELL-OUT
+                   MOVE MATRIX-COL-TXT TO MATRIX-CELL-OUT(7:4)
+                   MOVE MATRIX-CELL-OUT TO REPORT-LINE(MATRIX-POS:10)
+               END-PERFORM
+               PERFORM WRITE-REPORT-LINE-CTL
+
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                   MOVE SPACES TO REPORT-LINE
+                   MOVE I TO MATRIX-ROW-TXT
+                   MOVE SPACES TO MATRIX-ROW-LABEL
+                   STRING "S" DELIMITED BY SIZE
+                       MATRIX-ROW-TXT DELIMITED BY SIZE
+                       INTO MATRIX-ROW-LABEL
+                   END-STRING
+                   MOVE MATRIX-ROW-LABEL TO REPORT-LINE(1:12)
+
+                   PERFORM VARYING J FROM MATRIX-BAND-FROM BY 1
+                           UNTIL J > MATRIX-BAND-TO
+                       COMPUTE MATRIX-POS =
+                           13 + (J - MATRIX-BAND-FROM) * 10
+                       MOVE SPACES TO MATRIX-CELL-OUT
+                       IF MATRIX-COL(I J) = INF AND I NOT = J
+                           MOVE MATRIX-UNREACHABLE-TXT
+                               TO MATRIX-CELL-OUT(8:3)
+                       ELSE
+                           MOVE MATRIX-COL(I J) TO MATRIX-CELL-TXT
+                           MOVE MATRIX-CELL-TXT TO MATRIX-CELL-OUT(2:9)
+                       END-IF
+                       MOVE MATRIX-CELL-OUT
+                           TO REPORT-LINE(MATRIX-POS:10)
+                   END-PERFORM
+                   PERFORM WRITE-REPORT-LINE-CTL
+               END-PERFORM
+
+               MOVE SPACES TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE-CTL
+           END-PERFORM.
+
+       WRITE-AUDIT-RECORD.
+           MOVE N TO AUDIT-N-TXT
+           MOVE START-NODE TO AUDIT-START-TXT
+           MOVE "OK" TO AUDIT-STATUS-TXT
+           MOVE SPACES TO AUDIT-LINE
+           STRING RUN-TIMESTAMP DELIMITED BY SIZE
+               " START=" DELIMITED BY SIZE
+               AUDIT-START-TXT DELIMITED BY SIZE
+               " N=" DELIMITED BY SIZE
+               AUDIT-N-TXT DELIMITED BY SIZE
+               " STATUS=" DELIMITED BY SIZE
+               AUDIT-STATUS-TXT DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE.
+
+       WRITE-UNREACHABLE-EXCEPTIONS.
+           MOVE 'N' TO UNREACHABLE-FOUND
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               IF DISTANCE(I) = INF AND I NOT = START-NODE
+                   IF NOT SOME-UNREACHABLE-FOUND
+                       MOVE SPACES TO EXCEPTIONS-LINE
+                       MOVE START-NODE TO START-TXT
+                       STRING "UNREACHABLE FROM START "
+                               DELIMITED BY SIZE
+                           START-TXT DELIMITED BY SIZE
+                           INTO EXCEPTIONS-LINE
+                       END-STRING
+                       WRITE EXCEPTIONS-LINE
+                       MOVE 'Y' TO UNREACHABLE-FOUND
+                   END-IF
+
+                   MOVE SPACES TO EXCEPTIONS-LINE
+                   MOVE I TO UNREACHABLE-TXT
+                   STRING "  Sommet " DELIMITED BY SIZE
+                       UNREACHABLE-TXT DELIMITED BY SIZE
+                       INTO EXCEPTIONS-LINE
+                   END-STRING
+                   WRITE EXCEPTIONS-LINE
+               END-IF
+           END-PERFORM.
+
+       BUILD-PATH.
+           MOVE 0 TO PATH-COUNT
+           MOVE I TO K
+           PERFORM UNTIL K = 0
+               ADD 1 TO PATH-COUNT
+               MOVE K TO PATH-NODES(PATH-COUNT)
+               IF K = START-NODE
+                   MOVE 0 TO K
+               ELSE
+                   MOVE PREDECESSOR(K) TO K
+               END-IF
+           END-PERFORM.
+
+       APPEND-PATH-TO-LINE.
+           PERFORM VARYING K FROM PATH-COUNT BY -1 UNTIL K < 1
+               MOVE PATH-NODES(K) TO NODE-TXT
+               IF K NOT = PATH-COUNT
+                   STRING " -> " DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                       WITH POINTER LINE-PTR
+                       ON OVERFLOW MOVE 'Y' TO LINE-OVERFLOW
+                   END-STRING
+               END-IF
+               STRING NODE-TXT DELIMITED BY SIZE
+                   INTO REPORT-LINE
+                   WITH POINTER LINE-PTR
+                   ON OVERFLOW MOVE 'Y' TO LINE-OVERFLOW
+               END-STRING
+           END-PERFORM.
